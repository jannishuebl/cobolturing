@@ -1,6 +1,40 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Turingmaschine.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SAVE-FILE ASSIGN TO DYNAMIC SAVE-DSNAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS dateistatus.
+           SELECT TRACE-FILE ASSIGN TO "TRACEFILE"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO "SYSOUT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS reportdateistatus.
+           SELECT CATALOG-FILE ASSIGN TO "CATALOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS catalogdateistatus.
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRACE-FILE.
+       01 TRACE-RECORD pic X(96).
+       FD  SAVE-FILE.
+       01 SAVE-RECORD.
+           05 SR-STARTWORT       pic X(20).
+           05 SR-ZUSTANDANZAHL   pic 99.
+           05 SR-ALP occurs 10 times pic X.
+           05 SR-ZUSTAENDE occurs 40 times.
+               10 SR-ZNUMMER pic 99.
+               10 SR-SPALTEN occurs 10 times.
+                   15 SR-WRITECHAR pic X.
+                   15 SR-GOTOZ pic 99.
+                   15 SR-MOVETO pic X.
+       FD  REPORT-FILE.
+       01 REPORT-RECORD pic X(96).
+       FD  CATALOG-FILE.
+       01 CATALOG-RECORD.
+           05 CR-NAME    pic X(20).
+           05 CR-DSNAME  pic X(8).
        WORKING-STORAGE SECTION.
        01 zustandcounter     pic 99.
        01 coll     pic 99.
@@ -11,15 +45,16 @@
        01 counter2     pic 9999.
        01 chartomove pic X.
        01 zustandtoedit pic 99.
-       01 startword pic X(20).
+       01 zeileinbearbeitung pic 99.
+       01 startword pic X(20) value spaces.
        01 bandlinks.
-           05 kopfLinks pic X.
+           05 kopfLinks pic X value space.
            05 rumpfLinks.
-               15 zeichenlinks pic X occurs 10000 times.
+               15 zeichenlinks pic X value space occurs 10000 times.
        01 bandrechts.
-           05 kopfRechts pic X.
+           05 kopfRechts pic X value space.
            05 rumpfRechts.
-               15 zeichenrechts pic X occurs 10000 times.
+               15 zeichenrechts pic X value space occurs 10000 times.
        01 letitrun pic 9 value 1.
            88 ende value 0.
            88 weiter value 1.
@@ -28,34 +63,90 @@
            88 acceptAlpabet         value "a".
            88 acceptStartword         value "w".
            88 editZustaende         value "z".
+           88 startMachine          value "s".
+           88 saveMachine           value "d".
+           88 loadMachine           value "l".
+           88 printReport           value "p".
+           88 catalogMenu           value "b".
+
+       01 SAVE-DSNAME    pic X(8) value "SAVEFILE".
+       01 reportZeile    pic X(96).
+       01 REPORT-TAPE-ZEILE.
+           05 RTZ-RECHTS occurs 14 times pic X.
+           05 RTZ-KOPF   pic X.
+           05 RTZ-LINKS  occurs 14 times pic X.
+       01 batchparam     pic X(8) value spaces.
+       01 batchmodus     pic 9 value 0.
+           88 interaktiv            value 0.
+           88 stapelverarbeitung    value 1.
+       01 catalogauswahl   pic X(20) value spaces.
+       01 catalogtreffer   pic 9 value 0.
+           88 catalogNichtGefunden      value 0.
+           88 catalogWurdeGefunden      value 1.
+       01 catalogablauf    pic 9 value 0.
+           88 catalogNichtEnde          value 0.
+           88 catalogEnde               value 1.
+       01 catalogcomando   PIC X       Value SPACE.
+           88 catalogready              value "r".
+           88 cataloglisten             value "l".
+           88 catalogregistrieren       value "a".
+           88 catalogauswaehlen         value "c".
+       01 maschinenname    pic X(20) value spaces.
+       01 dsindex          pic 9(4) value 0.
 
        01 editZustaendecomando  PIC X       Value SPACE.
            88 editzustaendeready            value "r".
            88 addzustand                    value "a".
            88 editzustand                    value "e".
-       01 menu          PIC X(60)   Value 
-           "Quit(q) Alphabet(a) Startword(w) Start(s) Zustands Menu(z)".
+           88 deletezustand                  value "d".
+       01 menutext       PIC X(76)   Value
+           "Quit(q) Alp(a) Word(w) Start(s) Zust(z) Save(d) Load(l) Repo
+      -    "rt(p) Lib(b)".
+       01 dateistatus    pic XX.
+       01 catalogdateistatus pic XX.
+       01 reportdateistatus pic XX.
+       01 aktZustand     pic 99.
+       01 aktZeile       pic 99.
+       01 aktSpalte      pic 99.
+       01 zeilegefunden  pic 9 value 0.
+           88 zeileNichtGefunden        value 0.
+           88 zeileWurdeGefunden        value 1.
+       01 bandidx        pic 9(5).
+       01 spaltegefunden pic 9 value 0.
+           88 spalteNichtGefunden       value 0.
+           88 spalteWurdeGefunden       value 1.
+       01 schrittzaehler pic 9(5) value 0.
+       01 traceZeile     pic X(96).
+       01 tabellevalide  pic 9 value 1.
+           88 tabelleGueltig            value 1.
+           88 tabelleUngueltig          value 0.
+       01 fehlermeldung  pic X(40) value spaces.
+       01 validx         pic 99.
+       01 schrittgrenze  pic 9(5) value 01000.
+       01 haltursache    pic X(13) value spaces.
+           88 haltEndzustand            value "ENDZUSTAND".
+           88 haltSchrittgrenze         value "SCHRITTGRENZE".
        01 zustandstabelle.
-           05 zustaende OCCURS 8 times.
+           05 zustaende OCCURS 40 times.
                10 prefix.
                    15 Filler pic XXX value space.
                    15 Filler pic X value "Z".
-                   15 ZNumber pic 99.
+                   15 ZNumber pic 99 value zero.
                    15 Filler pic XXX value space.
-               10 zustandCol occurs 6 times.
-                   15 writeChar pic X.
+               10 zustandCol occurs 10 times.
+                   15 writeChar pic X value space.
                    15 Filler pic X value "Z".
-                   15 gotoZ pic 99.
-                   15 moveto pic X.
+                   15 gotoZ pic 99 value zero.
+                   15 moveto pic X value space.
                    15 Filler pic XX value "  ".
        01 alp.
-           05 char     pic X value  space occurs 5 times.
+           05 char     pic X value  space occurs 10 times.
 
 
 
        01 KopfzeileZustandstabelle.
            05 Filler pic X(8) value "Zustand".
-           05 KopfAlpabet occurs 6 times.
+           05 KopfAlpabet occurs 10 times.
                10   Filler pic XXX value space.
                10   kopfChar   pic X value space.
                10   Filler pic XXX value space.
@@ -76,10 +167,17 @@
        PROCEDURE DIVISION.
        PROGRAM-STEUERUNGS SECTION.
        PR-1000.
-           perform init.
-           perform show-display.
-           perform select-command with test after
-                   until quit.
+           ACCEPT batchparam FROM COMMAND-LINE.
+           if batchparam not = spaces
+               set stapelverarbeitung to true
+               perform batch-verarbeitung
+           else
+               set interaktiv to true
+               perform init
+               perform show-display
+               perform select-command with test after
+                       until quit
+           end-if.
        PR-9999.
            STOP RUN.
 
@@ -88,6 +186,19 @@
            move "0" to char(1).
            move "1" to char(2).
        init-9999.
+
+       batch-verarbeitung section.
+       bvb-1000.
+           perform init.
+           move batchparam to SAVE-DSNAME.
+           perform load-machine-lesen.
+           perform validate-zustandstabelle.
+           if tabelleGueltig
+               perform execute-machine
+           end-if.
+           perform print-report.
+       bvb-9999.
+
        select-command section.
        sel-1000.
            ACCEPT  comando AT 2316.
@@ -95,19 +206,33 @@
                perform accept-alphabet.
            if editZustaende         
                perform zustaendeMenuSection.
-           if acceptStartword         
+           if acceptStartword
                perform accept-startword.
+           if startMachine
+               perform validate-zustandstabelle.
+           if startMachine and tabelleUngueltig
+               display fehlermeldung at 2305.
+           if startMachine and tabelleGueltig
+               perform execute-machine.
+           if saveMachine
+               perform save-machine.
+           if loadMachine
+               perform load-machine.
+           if printReport
+               perform print-report.
+           if catalogMenu
+               perform catalogMenuSection.
        sel-9999.
            
        show-display section.
        sho-1000.
            DISPLAY "###  COBOL TURINGMASCHINE ###" AT 0205.
-           DISPLAY "ALPABET(max. 5 ZEICHEN):" AT 0405.
+           DISPLAY "ALPABET(max. 10 ZEICHEN):" AT 0405.
            DISPLAY alp     AT 0430.
            DISPLAY "Startword:" AT 0505.
            DISPLAY startword     AT 0530.
            DISPLAY "Zustandsuebergangstabelle:" AT 0445.
-           DISPLAY  menu AT 2205.
+           DISPLAY  menutext AT 2205.
            DISPLAY "Commando:" AT 2305.
            perform print-zustaede. 
        sho-9999.
@@ -145,76 +270,147 @@
        accept-startword section.
        ast-1000.
            ACCEPT startword at 0530.
+           perform init-band.
+       ast-9999.
+
+       init-band section.
+       ibd-1000.
            move "_" to bandlinks.
            move startword to bandlinks.
-           perform print-band.
-       ast-9999.
+           move "_" to bandrechts.
+           if interaktiv
+               perform print-band.
+       ibd-9999.
 
        zustaendeMenuSection section.
        ezu-1000.
-           DISPLAY "Add Zustand(a) edit Zustand(e) delete Zustand (e) ready(r)" AT 2205.
-           perform select-command-edit-zustaende with test after 
+           DISPLAY "Add Zustand(a) edit Zustand(e) delete Zustand(d)
+      -    " ready(r)" AT 2205.
+           perform select-command-edit-zustaende with test after
            until editzustaendeready.
-           DISPLAY  menu AT 2205.
+           DISPLAY  menutext AT 2205.
        ezu-9999.
 
        select-command-edit-zustaende section.
        sel-1000.
            ACCEPT  editZustaendecomando AT 2316.
-           if addzustand 
+           if addzustand
                perform addzustandsection.
-           if editzustand                    
+           if editzustand
                perform askzustand.
+           if deletezustand
+               perform deletezustandsection.
        sel-9999.
 
        askzustand section.
        akz-1000.
            display "enter zustand to edit:" at 2305.
            display "Z" at 2324.
-           ACCEPT  zustandcounter AT 2325.
-           compute row = 6 + zustandcounter.
+           ACCEPT  zustandtoedit AT 2325.
+           move zustandtoedit to zeileinbearbeitung.
+           compute row = 6 + zustandtoedit.
            move 1 to counter.
-           perform acceptZustaende until counter = 6 or
+           perform acceptZustaende until counter = 11 or
            kopfChar(counter) = space.
            DISPLAY "Commando:                 " AT 2305.
        akz-9999.
 
        addzustandsection section.
        azs-1000.
-           compute zustandcounter = zustandcounter + 1.
-           perform print-zustaede.
-           compute row = 6 + zustandcounter.
-           move 1 to counter.
-           perform acceptZustaende until counter = 6 or
-           kopfChar(counter) = space.
+           if zustandcounter >= 40
+               display "maximale Zustandsanzahl erreicht.   " at 2305
+           else
+               compute zustandcounter = zustandcounter + 1
+               move zustandcounter to zeileinbearbeitung
+               perform print-zustaede
+               compute row = 6 + zustandcounter
+               move 1 to counter
+               perform acceptZustaende until counter = 11 or
+                   kopfChar(counter) = space
+           end-if.
        azs-9999.
 
        acceptZustaende section.
        mck-1000.
-           compute coll = 39 + 7 * (counter - 1).  
-           accept writeChar(zustandcounter, counter)  at line number row 
-           col number coll.
-           compute coll2 = coll + 2.  
-           accept gotoZ(zustandcounter, counter)  at line number row 
-           col number coll2.
-           compute coll2 = coll + 4.  
-           accept moveto(zustandcounter, counter)  at line number row 
+           compute coll = 11 + 7 * (counter - 1).
+           accept writeChar(zeileinbearbeitung, counter) at line
+           number row col number coll.
+           compute coll2 = coll + 2.
+           accept gotoZ(zeileinbearbeitung, counter)  at line number row
            col number coll2.
+           compute coll2 = coll + 4.
+           accept moveto(zeileinbearbeitung, counter)  at line
+           number row col number coll2.
            compute counter = counter + 1.
        mck-9999.
 
-       print-zustaede section.
-       zus-1000.
+       deletezustandsection section.
+       dzs-1000.
+           display "enter zustand to delete:" at 2305.
+           display "Z" at 2331.
+           ACCEPT  zustandtoedit AT 2332.
+           if zustandtoedit < 1 or zustandtoedit > zustandcounter
+               display "ungueltiger Zustand.      " at 2305
+           else
+               perform fixup-gotoz-vor-loeschen
+               move zustandtoedit to counter
+               perform shift-zustandzeile-hoch until
+                   counter >= zustandcounter
+               compute zustandcounter = zustandcounter - 1
+               perform print-zustaede
+               DISPLAY "Commando:                 " AT 2305
+           end-if.
+       dzs-9999.
+
+       shift-zustandzeile-hoch section.
+       szh-1000.
+           move zustaende(counter + 1) to zustaende(counter).
+           compute counter = counter + 1.
+       szh-9999.
+
+       fixup-gotoz-vor-loeschen section.
+       fgv-1000.
            move 1 to counter.
+           perform fixup-zustandzeile until counter > zustandcounter.
+       fgv-9999.
 
-           move char(1) to chartomove. 
-           display counter at 0101.
-           perform movechartoKopf until counter = 6 or chartomove = 
+       fixup-zustandzeile section.
+       fzr-1000.
+           move 1 to counter2.
+           perform fixup-zustandspalte until counter2 > 10 or
+               char(counter2) = space.
+           compute counter = counter + 1.
+       fzr-9999.
+
+       fixup-zustandspalte section.
+       fzp-1000.
+           if gotoZ(counter, counter2) = zustandtoedit
+               move 1 to gotoZ(counter, counter2).
+           if gotoZ(counter, counter2) > zustandtoedit
+               compute gotoZ(counter, counter2) =
+                   gotoZ(counter, counter2) - 1.
+           compute counter2 = counter2 + 1.
+       fzp-9999.
+
+       build-kopfzeile section.
+       bkz-1000.
+           move 1 to counter.
+           move char(1) to chartomove.
+           if interaktiv
+               display counter at 0101
+           end-if.
+           perform movechartoKopf until counter = 11 or chartomove =
            space.
            move "_" to kopfChar(counter).
-           display counter at 0202.
+           if interaktiv
+               display counter at 0202
+           end-if.
+       bkz-9999.
 
-           display KopfzeileZustandstabelle at 0630.
+       print-zustaede section.
+       zus-1000.
+           perform build-kopfzeile.
+           display KopfzeileZustandstabelle at 0602.
            move 1 to counter.
            compute temp = zustandcounter + 1.
            perform printTabelline until counter = temp. 
@@ -224,17 +420,18 @@
        ptl-1000.
            compute row = 6 + counter.
            move counter to ZNumber(counter).
-           display prefix(counter) at line number row col number 30.
+           display prefix(counter) at line number row col number 2.
            move 1 to counter2.
-           perform printZustandCom until counter2 = 6 or
+           perform printZustandCom until counter2 = 11 or
            kopfChar(counter2) = space.
            compute counter = 1 + counter.
        ptl-9999.
 
        printZustandCom section.
        pzc-1000.
-           compute coll = 39 + 7 * (counter2 - 1).  
-           display zustandCol(counter, counter2) at line number row col number coll.
+           compute coll = 11 + 7 * (counter2 - 1).
+           display zustandCol(counter, counter2) at line number row
+           col number coll.
            compute counter2 = counter2 + 1.
        pzc-9999.
 
@@ -242,6 +439,546 @@
        mck-1000.
            move chartomove to kopfChar(counter).
            compute counter = counter + 1.
-           display counter at 0303.
-           move char(counter) to chartomove. 
+           if interaktiv
+               display counter at 0303
+           end-if.
+           move char(counter) to chartomove.
        mck-9999.
+
+       validate-zustandstabelle section.
+       vzt-1000.
+           set tabelleGueltig to true.
+           move spaces to fehlermeldung.
+           move 1 to counter.
+           perform validate-zustandzeile until counter > zustandcounter
+               or tabelleUngueltig.
+       vzt-9999.
+
+       validate-zustandzeile section.
+       vzz-1000.
+           move 1 to counter2.
+           perform validate-zustandspalte until counter2 > 10
+               or char(counter2) = space or tabelleUngueltig.
+           compute counter = counter + 1.
+       vzz-9999.
+
+       validate-zustandspalte section.
+       vzs-1000.
+           if gotoZ(counter, counter2) < 1 or
+               gotoZ(counter, counter2) > zustandcounter
+               set tabelleUngueltig to true
+               move "ungueltiges Ziel bei gotoZ" to fehlermeldung
+           end-if.
+           if tabelleGueltig
+               perform validate-writechar.
+           if tabelleGueltig and moveto(counter, counter2) not = "L"
+               and moveto(counter, counter2) not = "R"
+               set tabelleUngueltig to true
+               move "ungueltige Richtung bei moveto" to fehlermeldung.
+           compute counter2 = counter2 + 1.
+       vzs-9999.
+
+       validate-writechar section.
+       vwc-1000.
+           set spalteNichtGefunden to true.
+           move 1 to validx.
+           perform pruefe-alphabetzeichen until validx > 10
+               or char(validx) = space or spalteWurdeGefunden.
+           if spalteNichtGefunden
+               set tabelleUngueltig to true
+               move "unbekanntes Zeichen bei writeChar"
+                   to fehlermeldung.
+       vwc-9999.
+
+       pruefe-alphabetzeichen section.
+       paz-1000.
+           if char(validx) = writeChar(counter, counter2)
+               set spalteWurdeGefunden to true
+           else
+               compute validx = validx + 1
+           end-if.
+       paz-9999.
+
+       execute-machine section.
+       exm-1000.
+           move 1 to aktZustand.
+           move 0 to schrittzaehler.
+           move spaces to haltursache.
+           if interaktiv
+               display "Schrittgrenze (0=Default 01000):" at 2205
+               accept schrittgrenze at 2238
+               DISPLAY  menutext AT 2205
+           end-if.
+           if schrittgrenze = 0
+               move 01000 to schrittgrenze.
+           set weiter to true.
+           OPEN OUTPUT TRACE-FILE.
+           perform machine-step with test after until ende.
+           CLOSE TRACE-FILE.
+           if interaktiv
+               perform print-summary.
+       exm-9999.
+
+       machine-step section.
+       mst-1000.
+           perform find-zustandzeile.
+           if zeileNichtGefunden
+               set ende to true
+               set haltEndzustand to true.
+           if zeileWurdeGefunden
+               perform find-alphabetspalte.
+           if zeileWurdeGefunden and spalteNichtGefunden
+               set ende to true
+               set haltEndzustand to true.
+           if zeileWurdeGefunden and spalteWurdeGefunden
+               perform apply-transition.
+           if weiter and schrittzaehler >= schrittgrenze
+               set ende to true
+               set haltSchrittgrenze to true.
+       mst-9999.
+
+       find-zustandzeile section.
+       fzz-1000.
+           set zeileNichtGefunden to true.
+           move 1 to aktZeile.
+           perform check-zustandzeile until aktZeile > zustandcounter
+               or zeileWurdeGefunden.
+       fzz-9999.
+
+       check-zustandzeile section.
+       czz-1000.
+           if ZNumber(aktZeile) = aktZustand
+               set zeileWurdeGefunden to true
+           else
+               compute aktZeile = aktZeile + 1
+           end-if.
+       czz-9999.
+
+       find-alphabetspalte section.
+       fas-1000.
+           set spalteNichtGefunden to true.
+           move 1 to aktSpalte.
+           perform check-alphabetspalte until aktSpalte > 10
+               or char(aktSpalte) = space or spalteWurdeGefunden.
+       fas-9999.
+
+       check-alphabetspalte section.
+       cas-1000.
+           if char(aktSpalte) = kopfLinks
+               set spalteWurdeGefunden to true
+           else
+               compute aktSpalte = aktSpalte + 1
+           end-if.
+       cas-9999.
+
+       apply-transition section.
+       atr-1000.
+           move writeChar(aktZeile, aktSpalte) to kopfLinks.
+           if moveto(aktZeile, aktSpalte) = "R"
+               perform move-right.
+           if moveto(aktZeile, aktSpalte) = "L"
+               perform move-left.
+           move gotoZ(aktZeile, aktSpalte) to aktZustand.
+           perform write-trace-zeile.
+           if interaktiv
+               perform print-band.
+       atr-9999.
+
+       write-trace-zeile section.
+       wtz-1000.
+           compute schrittzaehler = schrittzaehler + 1.
+           move spaces to traceZeile.
+           string "Schritt " schrittzaehler
+               " Z" aktZeile
+               " schreibt=" writeChar(aktZeile, aktSpalte)
+               " gehtZu=Z" gotoZ(aktZeile, aktSpalte)
+               " richtung=" moveto(aktZeile, aktSpalte)
+               " kopfLinks=" kopfLinks
+               " kopfRechts=" kopfRechts
+               delimited by size into traceZeile.
+           move traceZeile to TRACE-RECORD.
+           WRITE TRACE-RECORD.
+       wtz-9999.
+
+       print-summary section.
+       psm-1000.
+           display "Endzustand: Z" at 2005.
+           display aktZustand at 2018.
+           display "Schritte:" at 2021.
+           display schrittzaehler at 2031.
+           display "Grund:" at 2037.
+           display haltursache at 2044.
+           perform print-band.
+       psm-9999.
+
+       print-report section.
+       rpt-1000.
+           OPEN OUTPUT REPORT-FILE.
+           if reportdateistatus = "00"
+               perform report-kopf
+               move 1 to counter
+               perform report-tabelle-zeile until counter >
+                   zustandcounter
+               perform report-band
+               perform report-status
+               CLOSE REPORT-FILE
+           else
+               if interaktiv
+                   display "Report konnte nicht geschrieben werden." at
+                       2305
+               end-if
+           end-if.
+       rpt-9999.
+
+       report-kopf section.
+       rpk-1000.
+           perform build-kopfzeile.
+           move spaces to reportZeile.
+           string "Turingmaschine Report  Startword: " startword
+               delimited by size into reportZeile.
+           move reportZeile to REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           move KopfzeileZustandstabelle to REPORT-RECORD.
+           WRITE REPORT-RECORD.
+       rpk-9999.
+
+       report-tabelle-zeile section.
+       rtz-1000.
+           move zustaende(counter) to REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           compute counter = counter + 1.
+       rtz-9999.
+
+       report-band section.
+       rbd-1000.
+           move 1 to counter.
+           perform report-band-rechts until counter > 14.
+           move kopfLinks to RTZ-KOPF.
+           move 1 to counter.
+           perform report-band-links until counter > 14.
+           move spaces to reportZeile.
+           string "Band: " REPORT-TAPE-ZEILE
+               delimited by size into reportZeile.
+           move reportZeile to REPORT-RECORD.
+           WRITE REPORT-RECORD.
+       rbd-9999.
+
+       report-band-rechts section.
+       rbr-1000.
+           compute temp = 15 - counter.
+           move zeichenrechts(temp) to RTZ-RECHTS(counter).
+           compute counter = counter + 1.
+       rbr-9999.
+
+       report-band-links section.
+       rbl-1000.
+           move zeichenlinks(counter) to RTZ-LINKS(counter).
+           compute counter = counter + 1.
+       rbl-9999.
+
+       report-status section.
+       rst-1000.
+           move spaces to reportZeile.
+           if tabelleUngueltig
+               string "Tabelle ungueltig: " fehlermeldung
+                   delimited by size into reportZeile
+           else
+               string "Endzustand: Z" aktZustand
+                   " Schritte: " schrittzaehler
+                   " Grund: " haltursache
+                   delimited by size into reportZeile
+           end-if.
+           move reportZeile to REPORT-RECORD.
+           WRITE REPORT-RECORD.
+       rst-9999.
+
+       move-right section.
+       mvr-1000.
+           move 10000 to bandidx.
+           perform shift-rechts-up until bandidx < 2.
+           move kopfRechts to zeichenrechts(1).
+           move kopfLinks to kopfRechts.
+           move zeichenlinks(1) to kopfLinks.
+           move 1 to bandidx.
+           perform shift-links-down until bandidx > 9999.
+           move "_" to zeichenlinks(10000).
+       mvr-9999.
+
+       shift-rechts-up section.
+       sru-1000.
+           move zeichenrechts(bandidx - 1) to zeichenrechts(bandidx).
+           compute bandidx = bandidx - 1.
+       sru-9999.
+
+       shift-links-down section.
+       sld-1000.
+           move zeichenlinks(bandidx + 1) to zeichenlinks(bandidx).
+           compute bandidx = bandidx + 1.
+       sld-9999.
+
+       move-left section.
+       mvl-1000.
+           move 10000 to bandidx.
+           perform shift-links-up until bandidx < 2.
+           move kopfLinks to zeichenlinks(1).
+           move kopfRechts to kopfLinks.
+           move zeichenrechts(1) to kopfRechts.
+           move 1 to bandidx.
+           perform shift-rechts-down until bandidx > 9999.
+           move "_" to zeichenrechts(10000).
+       mvl-9999.
+
+       shift-links-up section.
+       slu-1000.
+           move zeichenlinks(bandidx - 1) to zeichenlinks(bandidx).
+           compute bandidx = bandidx - 1.
+       slu-9999.
+
+       shift-rechts-down section.
+       srd-1000.
+           move zeichenrechts(bandidx + 1) to zeichenrechts(bandidx).
+           compute bandidx = bandidx + 1.
+       srd-9999.
+
+       save-machine section.
+       sav-1000.
+           move "SAVEFILE" to SAVE-DSNAME.
+           perform save-machine-schreiben.
+           if dateistatus = "00"
+               display "Maschine gesichert.       " at 2305
+           else
+               display "Fehler beim Sichern.      " at 2305
+           end-if.
+       sav-9999.
+
+       save-machine-schreiben section.
+       smd-1000.
+           move startword to SR-STARTWORT.
+           move zustandcounter to SR-ZUSTANDANZAHL.
+           move 1 to counter.
+           perform save-alphabetzeichen until counter > 10.
+           move 1 to counter.
+           perform save-zustandzeile until counter > zustandcounter.
+           OPEN OUTPUT SAVE-FILE.
+           WRITE SAVE-RECORD.
+           CLOSE SAVE-FILE.
+       smd-9999.
+
+       save-alphabetzeichen section.
+       sac-1000.
+           move char(counter) to SR-ALP(counter).
+           compute counter = counter + 1.
+       sac-9999.
+
+       save-zustandzeile section.
+       saz-1000.
+           move ZNumber(counter) to SR-ZNUMMER(counter).
+           move 1 to counter2.
+           perform save-zustandspalte until counter2 > 10.
+           compute counter = counter + 1.
+       saz-9999.
+
+       save-zustandspalte section.
+       sas-1000.
+           move writeChar(counter, counter2) to
+               SR-WRITECHAR(counter, counter2).
+           move gotoZ(counter, counter2) to SR-GOTOZ(counter, counter2).
+           move moveto(counter, counter2) to
+               SR-MOVETO(counter, counter2).
+           compute counter2 = counter2 + 1.
+       sas-9999.
+
+       load-machine section.
+       lod-1000.
+           move "SAVEFILE" to SAVE-DSNAME.
+           perform load-machine-lesen.
+       lod-9999.
+
+       load-machine-lesen section.
+       lml-1000.
+           OPEN INPUT SAVE-FILE.
+           if dateistatus = "00"
+               READ SAVE-FILE
+                   AT END
+                       if interaktiv
+                           display "Keine gesicherte Maschine gefunden."
+                               at 2305
+                       end-if
+                   NOT AT END
+                       perform load-record-uebernehmen
+               END-READ
+               CLOSE SAVE-FILE
+           else
+               if interaktiv
+                   display "Keine gesicherte Maschine gefunden."
+                       at 2305
+               end-if
+           end-if.
+       lml-9999.
+
+       load-record-uebernehmen section.
+       lru-1000.
+           if SR-ZUSTANDANZAHL > 40
+               if interaktiv
+                   display "Gespeicherte Tabelle zu gross.      "
+                       at 2305
+               end-if
+           else
+               move SR-STARTWORT to startword
+               move SR-ZUSTANDANZAHL to zustandcounter
+               move 1 to counter
+               perform load-alphabetzeichen until counter > 10
+               move 1 to counter
+               perform load-zustandzeile until counter > zustandcounter
+               perform init-band
+               if interaktiv
+                   perform show-display
+               end-if
+           end-if.
+       lru-9999.
+
+       load-alphabetzeichen section.
+       lac-1000.
+           move SR-ALP(counter) to char(counter).
+           compute counter = counter + 1.
+       lac-9999.
+
+       load-zustandzeile section.
+       laz-1000.
+           move SR-ZNUMMER(counter) to ZNumber(counter).
+           move 1 to counter2.
+           perform load-zustandspalte until counter2 > 10.
+           compute counter = counter + 1.
+       laz-9999.
+
+       load-zustandspalte section.
+       las-1000.
+           move SR-WRITECHAR(counter, counter2) to
+               writeChar(counter, counter2).
+           move SR-GOTOZ(counter, counter2) to gotoZ(counter, counter2).
+           move SR-MOVETO(counter, counter2) to
+               moveto(counter, counter2).
+           compute counter2 = counter2 + 1.
+       las-9999.
+
+       catalogMenuSection section.
+       cms-1000.
+           DISPLAY "Liste(l) Registrieren(a) Choose(c) ready(r)"
+               AT 2205.
+           perform catalog-select-command with test after
+               until catalogready.
+           DISPLAY  menutext AT 2205.
+       cms-9999.
+
+       catalog-select-command section.
+       csc-1000.
+           ACCEPT catalogcomando AT 2316.
+           if cataloglisten
+               perform catalog-liste-anzeigen.
+           if catalogregistrieren
+               perform catalog-registrieren.
+           if catalogauswaehlen
+               perform catalog-laden.
+       csc-9999.
+
+       catalog-liste-anzeigen section.
+       cla-1000.
+           move 6 to row.
+           set catalogNichtEnde to true.
+           OPEN INPUT CATALOG-FILE.
+           if catalogdateistatus = "00"
+               perform catalog-zeile-lesen until catalogEnde.
+           CLOSE CATALOG-FILE.
+       cla-9999.
+
+       catalog-zeile-lesen section.
+       czl-1000.
+           READ CATALOG-FILE
+               AT END
+                   set catalogEnde to true
+               NOT AT END
+                   perform catalog-zeile-anzeigen
+           END-READ.
+       czl-9999.
+
+       catalog-zeile-anzeigen section.
+       cza-1000.
+           compute row = row + 1.
+           display CR-NAME at line number row col number 10.
+           display CR-DSNAME at line number row col number 35.
+       cza-9999.
+
+       catalog-naechster-index section.
+       cni-1000.
+           move 0 to dsindex.
+           set catalogNichtEnde to true.
+           OPEN INPUT CATALOG-FILE.
+           if catalogdateistatus = "00"
+               perform catalog-zeile-zaehlen until catalogEnde.
+           CLOSE CATALOG-FILE.
+       cni-9999.
+
+       catalog-zeile-zaehlen section.
+       czz-1000.
+           READ CATALOG-FILE
+               AT END
+                   set catalogEnde to true
+               NOT AT END
+                   compute dsindex = dsindex + 1
+           END-READ.
+       czz-9999.
+
+       catalog-registrieren section.
+       cre-1000.
+           display "Name der Maschine:" at 2205.
+           accept maschinenname at 2225.
+           perform catalog-naechster-index.
+           compute dsindex = dsindex + 1.
+           move spaces to SAVE-DSNAME.
+           string "SAVE" dsindex delimited by size into SAVE-DSNAME.
+           perform save-machine-schreiben.
+           if dateistatus = "00"
+               move maschinenname to CR-NAME
+               move SAVE-DSNAME to CR-DSNAME
+               OPEN EXTEND CATALOG-FILE
+               if catalogdateistatus not = "00"
+                   OPEN OUTPUT CATALOG-FILE
+               end-if
+               WRITE CATALOG-RECORD
+               CLOSE CATALOG-FILE
+               display "Maschine registriert.      " at 2305
+           else
+               display "Fehler beim Sichern.      " at 2305
+           end-if.
+       cre-9999.
+
+       catalog-laden section.
+       clg-1000.
+           display "Name der Maschine:" at 2205.
+           accept catalogauswahl at 2225.
+           set catalogNichtGefunden to true.
+           set catalogNichtEnde to true.
+           OPEN INPUT CATALOG-FILE.
+           if catalogdateistatus = "00"
+               perform catalog-zeile-vergleichen until catalogEnde
+                   or catalogWurdeGefunden.
+           CLOSE CATALOG-FILE.
+           if catalogWurdeGefunden
+               move CR-DSNAME to SAVE-DSNAME
+               perform load-machine-lesen
+           else
+               display "Maschine nicht gefunden.  " at 2305
+           end-if.
+       clg-9999.
+
+       catalog-zeile-vergleichen section.
+       czv-1000.
+           READ CATALOG-FILE
+               AT END
+                   set catalogEnde to true
+               NOT AT END
+                   if CR-NAME = catalogauswahl
+                       set catalogWurdeGefunden to true
+                   end-if
+           END-READ.
+       czv-9999.
